@@ -0,0 +1,106 @@
+        identification division.
+        program-id. ratespg.
+
+      * called by cowrouter as: call route-program using THE-VARS.
+      * data-stable end-of-day page: safe for cowbatch to pre-render
+      * overnight, see copybooks/COWROUTES.cpy COW-route-is-batch.
+
+        environment division.
+        input-output section.
+        file-control.
+            select RATE-FILE assign to "data/rates.dat"
+                organization line sequential
+                file status is RP-rate-status.
+
+        data division.
+        file section.
+        fd  RATE-FILE.
+        copy RATEMAST.
+
+        working-storage section.
+
+        01  RP-rate-status            pic xx.
+        01  RP-eof                    pic x       value "N".
+        01  RP-rate-display           pic zz9.9999.
+
+        copy COWAUDIT.
+
+        linkage section.
+
+        copy COWREQ.
+        copy COWVARS.
+
+        procedure division using COW-REQUEST THE-VARS.
+
+        0000-MAIN.
+            perform 1000-LOAD-RATES
+
+            move "N" to COW-call-mode
+            move 1 to COW-template-count
+            move "rates.cow" to COW-templates(1)
+            move "rates.cow" to COW-page-name
+
+            call 'cowtemplate' using THE-VARS
+
+      * skipped in batch mode - cowbatch leaves a failed render's
+      * good prior output alone rather than have cowerror stamp an
+      * error page over it.  cowerror updates COW-page-name to
+      * error.cow when it runs, so the audit line below always names
+      * whatever actually went out.
+            if not COW-status-ok and not COW-is-batch-mode
+                call 'cowerror' using THE-VARS
+            end-if
+
+            perform 2000-WRITE-AUDIT-LINE
+
+            goback.
+
+        1000-LOAD-RATES.
+            move 0 to COW-vars-count
+            move "N" to RP-eof
+            open input RATE-FILE
+            if RP-rate-status = "00"
+                perform until RP-eof = "Y"
+                    read RATE-FILE
+                        at end move "Y" to RP-eof
+                        not at end perform 1100-ADD-RATE-VAR
+                    end-read
+                end-perform
+                close RATE-FILE
+            end-if.
+
+        1100-ADD-RATE-VAR.
+            if COW-vars-count < 500
+                add 1 to COW-vars-count
+                move RATE-CCY to COW-varname(COW-vars-count)
+                move RATE-VALUE to RP-rate-display
+                move RP-rate-display to COW-varvalue(COW-vars-count)
+            else
+                set COW-status-substitution-error to true
+            end-if.
+
+      * one line per render, same convention as testpage.cbl -
+      * ratespg has no session/logged-in identity, so it logs
+      * "system" for the automated overnight run and "anonymous" for
+      * a live hit with no remote user on the request.
+        2000-WRITE-AUDIT-LINE.
+            move function current-date to COW-aud-timestamp
+            if COW-is-batch-mode
+                move "system" to COW-aud-user
+            else
+                if COW-req-remote-user not = spaces
+                    move COW-req-remote-user to COW-aud-user
+                else
+                    move "anonymous" to COW-aud-user
+                end-if
+            end-if
+            move COW-session-id to COW-aud-session-id
+            move COW-page-name to COW-aud-template
+            if COW-vars-count > 0
+                move COW-varvalue(1) to COW-aud-payload
+            else
+                move "no rates loaded" to COW-aud-payload
+            end-if
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+        end program ratespg.
