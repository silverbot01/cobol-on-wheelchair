@@ -1,25 +1,246 @@
 
-
         identification division.
         program-id. testpage.
 
+      * called by cowrouter as: call route-program using THE-VARS
+      * see copybooks/COWROUTES.cpy for the path this controller
+      * answers to.
+
+        environment division.
+        input-output section.
+        file-control.
+            select CUSTOMER-FILE assign to "data/customer.dat"
+                organization line sequential
+                file status is TP-customer-status.
+            select ORDER-LINE-FILE assign to "data/orderlines.dat"
+                organization line sequential
+                file status is TP-orderline-status.
+
         data division.
+        file section.
+        fd  CUSTOMER-FILE.
+        copy CUSTMAST.
+
+        fd  ORDER-LINE-FILE.
+        copy ORDLINE.
+
         working-storage section.
 
-        01 the-vars.
+        01  TP-customer-status        pic xx.
+        01  TP-customer-found         pic x       value "N".
+        01  TP-customer-eof           pic x       value "N".
+        01  TP-orderline-status       pic xx.
+        01  TP-orderline-eof          pic x       value "N".
+        01  TP-ol-qty-display         pic zz9.
+        01  TP-ol-price-display       pic zzzz9.99.
+        01  TP-req-custid             pic x(10)   value "CUST0001".
+        01  TP-req-idx                pic 9(3)    value 0.
+        01  TP-req-found              pic x       value "N".
+        01  TP-session-action         pic x.
+        01  TP-sess-idx               pic 9(3)    value 0.
+
+        copy COWSESS.
+        copy COWAUDIT.
+
+        linkage section.
+
+        copy COWREQ.
+        copy COWVARS.
+
+      * COW-vars now holds 500 slots (see copybooks/COWVARS.cpy) and
+      * COW-call-mode lets a controller chain past even that if a
+      * page has more fields than one call's table can hold:
+      *   move "A" to COW-call-mode         *> stage a batch, no render
+      *   ... fill COW-vars(1..COW-vars-count), call 'cowtemplate' ...
+      *   move "F" to COW-call-mode         *> last batch: render
+      *   ... fill the remaining COW-vars, call 'cowtemplate' again
+      * cowtemplate keeps everything staged by the "A" calls in its
+      * own working-storage until the "F" call renders the page.
+
+        procedure division using COW-REQUEST THE-VARS.
+
+            perform 0100-RESOLVE-SESSION-ID
+            perform 0200-RESOLVE-CUSTOMER-ID
+            perform 0300-LOAD-SESSION
+            perform 0400-SAVE-SESSION
+            perform 0500-LOAD-CUSTOMER
+            perform 0600-LOAD-ORDER-LINES
+
+            move "N" to COW-call-mode
+            move 3 to COW-template-count
+            move "header.cow" to COW-templates(1)
+            move "test.cow" to COW-templates(2)
+            move "footer.cow" to COW-templates(3)
+            move "test.cow" to COW-page-name
+
+            call 'cowtemplate' using THE-VARS
+
+      * standard error branch: any controller that gets a bad
+      * COW-status back from cowtemplate hands THE-VARS to cowerror
+      * to re-render it as an error page instead of falling through.
+      * skipped in batch mode - cowbatch leaves a failed render's
+      * good prior output alone rather than have cowerror stamp an
+      * error page over it.  cowerror updates COW-page-name to
+      * error.cow when it runs, so the audit line written below
+      * always names whatever actually went out to the visitor.
+            if not COW-status-ok and not COW-is-batch-mode
+                call 'cowerror' using THE-VARS
+            end-if
+
+            perform 0700-WRITE-AUDIT-LINE
+
+            goback.
+
+      * the visitor's session id travels in on COW-request (set by
+      * whatever sits in front of cowrouter, e.g. from a cookie) and
+      * is copied onto THE-VARS so cowtemplate and cowaudit see it too.
+        0100-RESOLVE-SESSION-ID.
+            move COW-req-session-id to COW-session-id.
+
+      * a visitor can override which customer to show with a
+      * "custid" query-string/posted field; the copy in
+      * copybooks/COWREQ.cpy is populated by cowrouter before this
+      * controller is CALLed.
+        0200-RESOLVE-CUSTOMER-ID.
+            move "N" to TP-req-found
+            perform varying TP-req-idx from 1 by 1
+                    until TP-req-idx > COW-req-param-count
+                       or TP-req-found = "Y"
+                if function trim(COW-req-name(TP-req-idx)) = "custid"
+                    move COW-req-value(TP-req-idx) to TP-req-custid
+                    move "Y" to TP-req-found
+                end-if
+            end-perform.
+
+      * pick up whatever an earlier hit for this session remembered;
+      * a "custid" on the request itself still wins.
+        0300-LOAD-SESSION.
+            if COW-session-id not = spaces
+                move COW-session-id to COW-sess-id
+                move "R" to TP-session-action
+                call 'cowsession' using TP-session-action
+                    COW-SESSION-RECORD
+                if TP-req-found = "N"
+                    perform varying TP-sess-idx from 1 by 1
+                            until TP-sess-idx > COW-sess-data-count
+                        if function trim(COW-sess-name(TP-sess-idx))
+                                = "lastcustid"
+                            move COW-sess-value(TP-sess-idx)
+                                to TP-req-custid
+                        end-if
+                    end-perform
+                end-if
+            end-if.
 
-            03 COW-vars OCCURS 99 times.
+      * remember which customer this session last looked at, so a
+      * later hit without an explicit "custid" comes back here.
+        0400-SAVE-SESSION.
+            if COW-session-id not = spaces
+                move COW-session-id to COW-sess-id
+                move 1 to COW-sess-data-count
+                move "lastcustid" to COW-sess-name(1)
+                move TP-req-custid to COW-sess-value(1)
+                move "W" to TP-session-action
+                call 'cowsession' using TP-session-action
+                    COW-SESSION-RECORD
+            end-if.
 
-                05 COW-varname      pic x(99).
-                05 COW-varvalue     pic x(99).
+        0500-LOAD-CUSTOMER.
+            move TP-req-custid to CUST-ID
+            move "N" to TP-customer-found
+            move "N" to TP-customer-eof
+            open input CUSTOMER-FILE
+            if TP-customer-status = "00"
+                perform until TP-customer-eof = "Y"
+                    read CUSTOMER-FILE
+                        at end move "Y" to TP-customer-eof
+                        not at end
+                            if CUST-ID = TP-req-custid
+                                move "Y" to TP-customer-found
+                                move "Y" to TP-customer-eof
+                            end-if
+                    end-read
+                end-perform
+                close CUSTOMER-FILE
+            end-if
+            if TP-customer-found not = "Y"
+                move TP-req-custid to CUST-ID
+                move "unknown" to CUST-NAME
+                move "not found" to CUST-STATUS
+            end-if
 
-        procedure division.
+            move 5 to COW-vars-count
+            move "customerid" to COW-varname(1)
+            move CUST-ID to COW-varvalue(1)
+            move "customername" to COW-varname(2)
+            move CUST-NAME to COW-varvalue(2)
+            move "teststatus" to COW-varname(3)
+            move CUST-STATUS to COW-varvalue(3)
+            move "pagetitle" to COW-varname(4)
+            move CUST-NAME to COW-varvalue(4)
+            move "sessionid" to COW-varname(5)
+            move COW-session-id to COW-varvalue(5).
 
-            MOVE "testvalue" to COW-varname(1)
-            MOVE "successful" to COW-varvalue(1)
-            call 'cowtemplate' using the-vars "test.cow"
+      * one COW-rowsets entry per repeat block a template needs; this
+      * page has one, "orderlines" (matches {{#repeat orderlines}} in
+      * test.cow).
+        0600-LOAD-ORDER-LINES.
+            move 1 to COW-rowset-count
+            move "orderlines" to COW-rowset-name(1)
+            move 0 to COW-row-count(1)
+            move "N" to TP-orderline-eof
+            open input ORDER-LINE-FILE
+            if TP-orderline-status = "00"
+                perform until TP-orderline-eof = "Y"
+                    read ORDER-LINE-FILE
+                        at end move "Y" to TP-orderline-eof
+                        not at end
+                            if OL-CUST-ID = CUST-ID
+                                perform 0610-ADD-ORDER-LINE-ROW
+                            end-if
+                    end-read
+                end-perform
+                close ORDER-LINE-FILE
+            end-if.
 
+        0610-ADD-ORDER-LINE-ROW.
+            if COW-row-count(1) < 50
+                add 1 to COW-row-count(1)
+                move 3 to COW-cell-count(1, COW-row-count(1))
+                move "itemname" to COW-cellname(1, COW-row-count(1), 1)
+                move OL-ITEM to COW-cellvalue(1, COW-row-count(1), 1)
+                move "itemqty" to COW-cellname(1, COW-row-count(1), 2)
+                move OL-QTY to TP-ol-qty-display
+                move TP-ol-qty-display
+                    to COW-cellvalue(1, COW-row-count(1), 2)
+                move "itemprice" to COW-cellname(1, COW-row-count(1), 3)
+                move OL-PRICE to TP-ol-price-display
+                move TP-ol-price-display
+                    to COW-cellvalue(1, COW-row-count(1), 3)
+            else
+                set COW-status-substitution-error to true
+            end-if.
 
-        goback.
+      * one line per render: who/when/what, so an incident review can
+      * reconstruct what was served.  remote user comes from
+      * COW-req-remote-user when the caller in front of cowrouter set
+      * it (e.g. from an auth header); otherwise this logs "anonymous",
+      * or "system" for an automated cowbatch pre-render, same
+      * convention as controllers/ratespg.cbl.
+        0700-WRITE-AUDIT-LINE.
+            move function current-date to COW-aud-timestamp
+            if COW-is-batch-mode
+                move "system" to COW-aud-user
+            else
+                if COW-req-remote-user not = spaces
+                    move COW-req-remote-user to COW-aud-user
+                else
+                    move "anonymous" to COW-aud-user
+                end-if
+            end-if
+            move COW-session-id to COW-aud-session-id
+            move COW-page-name to COW-aud-template
+            move COW-varvalue(1) to COW-aud-payload
+            call 'cowaudit' using COW-AUDIT-RECORD.
 
-        end program testpage.
\ No newline at end of file
+        end program testpage.
