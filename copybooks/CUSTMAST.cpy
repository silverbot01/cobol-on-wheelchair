@@ -0,0 +1,8 @@
+      * CUSTMAST - customer master record.  Read sequentially and
+      * matched on CUST-ID, the same way ORDLINE is filtered by
+      * OL-CUST-ID - there are few enough customers that an indexed
+      * lookup isn't worth it.
+       01  CUSTOMER-RECORD.
+           03  CUST-ID                 pic x(10).
+           03  CUST-NAME               pic x(40).
+           03  CUST-STATUS             pic x(10).
