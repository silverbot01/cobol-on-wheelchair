@@ -0,0 +1,12 @@
+      * COWREQ - inbound request parameters (query-string or posted
+      * form fields) handed to a controller.  cowrouter builds this
+      * from the incoming request before it CALLs the controller, so
+      * COW-request is already populated when the controller's
+      * PROCEDURE DIVISION starts; a controller only ever reads it.
+       01  COW-REQUEST.
+           03  COW-req-remote-user     pic x(32)   value spaces.
+           03  COW-req-session-id      pic x(32)   value spaces.
+           03  COW-req-param-count     pic 9(3)    value 0.
+           03  COW-req-params          occurs 50 times.
+               05  COW-req-name        pic x(30).
+               05  COW-req-value       pic x(99).
