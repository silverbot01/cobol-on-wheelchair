@@ -0,0 +1,64 @@
+      * COWVARS - interface record passed between a controller and
+      * cowtemplate.  COPY this book into WORKING-STORAGE of a
+      * controller and into LINKAGE SECTION of cowtemplate (and of
+      * cowrouter, which only relays it) so every caller agrees on
+      * the same layout.
+      *
+      * COW-call-mode controls how cowtemplate treats COW-vars on
+      * this call:
+      *   "N" (new)    - render now; the vars on this call are the
+      *                  whole page (the original, single-call use).
+      *   "A" (append) - stage COW-vars into cowtemplate's own
+      *                  working-storage without rendering, so a
+      *                  controller with more fields than fit in one
+      *                  COW-vars table can CALL 'cowtemplate' again
+      *                  with the next batch before the final call.
+      *   "F" (finish) - render using everything staged by prior "A"
+      *                  calls plus the COW-vars on this call, then
+      *                  clear the staged carryover.
+      * A controller that never overflows the table just leaves
+      * COW-call-mode at "N" and renders in one call, as before.
+       01  THE-VARS.
+           03  COW-call-mode           pic x       value "N".
+               88  COW-mode-new                    value "N".
+               88  COW-mode-append                 value "A".
+               88  COW-mode-finish                 value "F".
+           03  COW-status              pic xx      value "00".
+               88  COW-status-ok                        value "00".
+               88  COW-status-template-missing          value "10".
+               88  COW-status-substitution-error        value "20".
+               88  COW-status-no-template                value "30".
+               88  COW-status-output-failed              value "40".
+           03  COW-session-id          pic x(32)   value spaces.
+           03  COW-output-path         pic x(80)   value spaces.
+      * set by cowbatch before it CALLs a controller for an overnight
+      * pre-render; a controller's standard error branch (see
+      * runtime/cowerror.cbl) skips itself in this mode so a
+      * transient failure doesn't overwrite a good staged file with
+      * an error page - cowbatch decides what to do with a failed
+      * render by checking COW-status itself once the controller
+      * returns.
+           03  COW-batch-mode          pic x       value "N".
+               88  COW-is-batch-mode                  value "Y".
+           03  COW-template-count      pic 9(3)    value 0.
+           03  COW-templates           occurs 10 times
+                                        pic x(30).
+      * identifies the page for output-path defaulting and audit
+      * logging when COW-templates is a header/body/footer chain
+      * rather than a single page template; a controller with only
+      * one template can leave this at spaces and cowtemplate falls
+      * back to COW-templates(1).
+           03  COW-page-name           pic x(30)   value spaces.
+           03  COW-vars-count          pic 9(4)    value 0.
+           03  COW-vars                occurs 500 times.
+               05  COW-varname         pic x(30).
+               05  COW-varvalue        pic x(99).
+           03  COW-rowset-count        pic 9(2)    value 0.
+           03  COW-rowsets             occurs 5 times.
+               05  COW-rowset-name     pic x(30).
+               05  COW-row-count       pic 9(4)    value 0.
+               05  COW-rows            occurs 50 times.
+                   07  COW-cell-count  pic 9(2)    value 0.
+                   07  COW-cells       occurs 10 times.
+                       09  COW-cellname   pic x(30).
+                       09  COW-cellvalue  pic x(99).
