@@ -0,0 +1,9 @@
+      * COWAUDIT - one line written to the COWAUDIT sequential file
+      * per controller invocation.  Shared by cowaudit (the subprogram
+      * that appends a line) and by anything reading the log back.
+       01  COW-AUDIT-RECORD.
+           03  COW-aud-timestamp       pic x(26).
+           03  COW-aud-user            pic x(32).
+           03  COW-aud-session-id      pic x(32).
+           03  COW-aud-template        pic x(30).
+           03  COW-aud-payload         pic x(99).
