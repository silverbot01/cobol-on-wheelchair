@@ -0,0 +1,12 @@
+      * COWSESS - session record kept in the keyed COWSESS file, and
+      * the in-memory copy cowsession hands back to a controller.
+      * A controller that wants to remember something across page
+      * hits stores it here under the visitor's COW-session-id; a
+      * later controller call for the same session reads it back.
+       01  COW-SESSION-RECORD.
+           03  COW-sess-id             pic x(32).
+           03  COW-sess-last-used      pic x(26).
+           03  COW-sess-data-count     pic 9(3)    value 0.
+           03  COW-sess-data           occurs 50 times.
+               05  COW-sess-name       pic x(30).
+               05  COW-sess-value      pic x(99).
