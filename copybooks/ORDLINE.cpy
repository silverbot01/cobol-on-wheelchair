@@ -0,0 +1,8 @@
+      * ORDLINE - one order line item, keyed by the owning customer.
+      * Read sequentially and filtered by OL-CUST-ID; there are few
+      * enough lines per customer that an index isn't worth it.
+       01  ORDER-LINE-RECORD.
+           03  OL-CUST-ID              pic x(10).
+           03  OL-ITEM                 pic x(20).
+           03  OL-QTY                  pic 9(3).
+           03  OL-PRICE                pic 9(5)v99.
