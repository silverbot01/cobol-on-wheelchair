@@ -0,0 +1,23 @@
+      * COWROUTES - the site's path-to-controller map.  cowrouter
+      * searches this table to turn an inbound path into the
+      * PROGRAM-ID to CALL; cowbatch walks the whole table looking
+      * for COW-route-is-batch entries to drive the overnight
+      * pre-render run.  Add a page here, not in the router's
+      * procedure division.
+       01  COW-ROUTE-TABLE.
+           03  COW-route-count         pic 9(3)    value 2.
+           03  COW-routes.
+               05  filler.
+                   07  filler          pic x(30)   value "/test".
+                   07  filler          pic x(8)    value "testpage".
+                   07  filler          pic x       value "N".
+               05  filler.
+                   07  filler          pic x(30)   value "/rates".
+                   07  filler          pic x(8)    value "ratespg".
+                   07  filler          pic x       value "Y".
+           03  COW-route-entries redefines COW-routes
+                                       occurs 2 times.
+               05  COW-route-path      pic x(30).
+               05  COW-route-program   pic x(8).
+               05  COW-route-batch     pic x.
+                   88  COW-route-is-batch  value "Y".
