@@ -0,0 +1,6 @@
+      * RATEMAST - one end-of-day exchange rate per record, refreshed
+      * by the overnight feed.  Read sequentially; there's no lookup
+      * key, ratespg just walks the whole (small) file.
+       01  RATE-RECORD.
+           03  RATE-CCY                pic x(3).
+           03  RATE-VALUE              pic 9(3)v9(4).
