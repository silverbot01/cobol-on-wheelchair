@@ -0,0 +1,63 @@
+        identification division.
+        program-id. cowerror.
+
+      * standard error-page paragraph, factored out as a subprogram so
+      * every controller can call it the same way:
+      *     call 'cowtemplate' using THE-VARS
+      *     if not COW-status-ok
+      *         call 'cowerror' using THE-VARS
+      *     end-if
+      * It re-renders THE-VARS against error.cow, replacing whatever
+      * COW-vars/COW-templates the failed render left behind.
+
+        data division.
+        working-storage section.
+
+        copy COWAUDIT.
+
+        linkage section.
+
+        copy COWVARS.
+
+        procedure division using THE-VARS.
+
+        0000-MAIN.
+            move "N" to COW-call-mode
+            move 1 to COW-vars-count
+            move "errormessage" to COW-varname(1)
+            evaluate true
+                when COW-status-template-missing
+                    move "the requested page is unavailable"
+                        to COW-varvalue(1)
+                when COW-status-substitution-error
+                    move "the requested page could not be rendered"
+                        to COW-varvalue(1)
+                when other
+                    move "an unexpected error occurred"
+                        to COW-varvalue(1)
+            end-evaluate
+            move 1 to COW-template-count
+            move "error.cow" to COW-templates(1)
+            move "error.cow" to COW-page-name
+            call 'cowtemplate' using THE-VARS
+
+      * error.cow itself couldn't be rendered - nothing left to fall
+      * back to, so at least get it into the audit trail rather than
+      * let the request end with no page and no record of why.
+            if not COW-status-ok
+                perform 1000-AUDIT-DOUBLE-FAULT
+            end-if
+
+            goback.
+
+        1000-AUDIT-DOUBLE-FAULT.
+            move function current-date to COW-aud-timestamp
+            move "system" to COW-aud-user
+            move COW-session-id to COW-aud-session-id
+            move "error.cow" to COW-aud-template
+            move "error page render failed, status="
+                to COW-aud-payload
+            move COW-status to COW-aud-payload(34:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+        end program cowerror.
