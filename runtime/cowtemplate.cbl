@@ -0,0 +1,387 @@
+        identification division.
+        program-id. cowtemplate.
+
+      * cowtemplate merges the COW-vars/COW-rowsets/COW-templates on
+      * THE-VARS against the named .cow template file(s) under
+      * templates/ and writes the concatenated result to disk.  See
+      * copybooks/COWVARS.cpy for the calling convention, including
+      * how a controller chains past the COW-vars table size with
+      * COW-call-mode.
+
+        environment division.
+        input-output section.
+        file-control.
+            select COW-TEMPLATE-FILE assign to dynamic CT-template-path
+                organization line sequential
+                file status CT-template-status.
+      * the template chain is rendered into COW-STAGE-FILE first;
+      * only once every template in the chain has rendered clean is
+      * it copied over COW-FINAL-FILE (the path the caller actually
+      * asked for - the live output/*.html path on a live call, or
+      * cowbatch's own staging path on a batch call).  This keeps a
+      * template missing or overflowing partway through a multi-
+      * template chain from leaving a truncated page sitting at the
+      * path callers actually read from.
+            select COW-STAGE-FILE assign to dynamic CT-stage-path-eff
+                organization line sequential
+                file status CT-output-status.
+            select COW-FINAL-FILE assign to dynamic CT-output-path-eff
+                organization line sequential
+                file status CT-final-status.
+
+        data division.
+        file section.
+        fd  COW-TEMPLATE-FILE.
+        01  COW-TEMPLATE-REC          pic x(200).
+
+        fd  COW-STAGE-FILE.
+        01  COW-STAGE-REC             pic x(2000).
+
+        fd  COW-FINAL-FILE.
+        01  COW-FINAL-REC             pic x(2000).
+
+        working-storage section.
+
+      * carried-over vars, so a controller can chain several CALLs
+      * past the 500-slot COW-vars table on a single in-flight page.
+        01  CT-carry-count            pic 9(4)    value 0.
+        01  CT-carry-vars             occurs 2000 times.
+            03  CT-carry-varname      pic x(30).
+            03  CT-carry-varvalue     pic x(99).
+
+        01  CT-template-path          pic x(80).
+        01  CT-output-path-eff        pic x(80).
+        01  CT-stage-path-eff         pic x(90).
+        01  CT-page-name-eff          pic x(30).
+        01  CT-template-status        pic xx.
+        01  CT-output-status          pic xx.
+        01  CT-final-status           pic xx.
+        01  CT-template-eof           pic x       value "N".
+        01  CT-stage-eof              pic x       value "N".
+
+        01  CT-line                   pic x(200).
+        01  CT-out-line               pic x(2000).
+        01  CT-out-pos                pic 9(4)    value 1.
+        01  CT-scan-pos               pic 9(4)    value 1.
+        01  CT-open-pos               pic 9(4)    value 0.
+        01  CT-close-pos              pic 9(4)    value 0.
+        01  CT-close-pos2             pic 9(4)    value 0.
+        01  CT-len2                   pic 9(4)    value 0.
+        01  CT-tag                    pic x(30).
+        01  CT-value                  pic x(99).
+        01  CT-found                  pic x       value "N".
+        01  CT-append-src-pos         pic 9(4)    value 0.
+        01  CT-append-len             pic 9(4)    value 0.
+
+        01  CT-in-block               pic x       value "N".
+        01  CT-block-name             pic x(30).
+        01  CT-block-count            pic 9(2)    value 0.
+        01  CT-block-lines            occurs 40 times pic x(200).
+        01  CT-row-mode               pic x       value "N".
+        01  CT-rs-idx                 pic 9(2)    value 0.
+
+        01  CT-t                      pic 9(3)    value 0.
+        01  CT-i                      pic 9(4)    value 0.
+        01  CT-k                      pic 9(4)    value 0.
+        01  CT-p                      pic 9(4)    value 0.
+        01  CT-p2                     pic 9(4)    value 0.
+        01  CT-r                      pic 9(4)    value 0.
+        01  CT-b                      pic 9(2)    value 0.
+        01  CT-close-scan-start       pic 9(4)    value 0.
+        01  CT-cmp1                   pic x(30).
+
+        linkage section.
+        copy COWVARS.
+
+        procedure division using THE-VARS.
+
+      * COW-status is only reset on a fresh "N" call.  An "A"/"F"
+      * append chain leaves whatever status an earlier "A" call in
+      * the same chain set (e.g. 1100-STAGE-CURRENT-VARS overflowing
+      * the carryover table) in place across the later calls, so a
+      * problem flagged partway through the chain isn't wiped out by
+      * the final "F" call resetting back to "00" even though the
+      * render itself goes on to succeed.
+        0000-MAIN.
+            if COW-mode-new
+                move "00" to COW-status
+                perform 1000-CLEAR-CARRYOVER
+            end-if
+            perform 1100-STAGE-CURRENT-VARS
+            if COW-template-count > 0
+                perform 2000-RENDER
+            else
+                if not COW-mode-append
+                    set COW-status-no-template to true
+                end-if
+            end-if
+            goback.
+
+        1000-CLEAR-CARRYOVER.
+            move 0 to CT-carry-count.
+
+        1100-STAGE-CURRENT-VARS.
+            perform varying CT-i from 1 by 1
+                    until CT-i > COW-vars-count
+                if CT-carry-count < 2000
+                    add 1 to CT-carry-count
+                    move COW-varname(CT-i)
+                        to CT-carry-varname(CT-carry-count)
+                    move COW-varvalue(CT-i)
+                        to CT-carry-varvalue(CT-carry-count)
+                else
+                    set COW-status-substitution-error to true
+                end-if
+            end-perform.
+
+        2000-RENDER.
+            if COW-output-path not = spaces
+                move COW-output-path to CT-output-path-eff
+            else
+                if COW-page-name not = spaces
+                    move COW-page-name to CT-page-name-eff
+                else
+                    move COW-templates(1) to CT-page-name-eff
+                end-if
+                move spaces to CT-output-path-eff
+                string "output/" delimited by size
+                       function trim(CT-page-name-eff) delimited by size
+                       ".html" delimited by size
+                  into CT-output-path-eff
+            end-if
+            move spaces to CT-stage-path-eff
+            string function trim(CT-output-path-eff) delimited by size
+                   ".tmp" delimited by size
+              into CT-stage-path-eff
+            open output COW-STAGE-FILE
+            if CT-output-status not = "00"
+                set COW-status-output-failed to true
+            else
+                perform varying CT-t from 1 by 1
+                        until CT-t > COW-template-count
+                           or not COW-status-ok
+                    perform 2100-RENDER-ONE-TEMPLATE
+                end-perform
+                close COW-STAGE-FILE
+                if COW-status-ok
+                    perform 2050-PROMOTE-RENDERED-OUTPUT
+                end-if
+            end-if
+            perform 1000-CLEAR-CARRYOVER.
+
+      * the staged render came out clean - copy it over the path the
+      * caller actually asked for, line by line, the same way
+      * runtime/cowbatch.cbl promotes its own staged renders.
+        2050-PROMOTE-RENDERED-OUTPUT.
+            move "N" to CT-stage-eof
+            open input COW-STAGE-FILE
+            if CT-output-status = "00"
+                open output COW-FINAL-FILE
+                if CT-final-status not = "00"
+                    set COW-status-output-failed to true
+                else
+                    perform until CT-stage-eof = "Y"
+                        read COW-STAGE-FILE into COW-FINAL-REC
+                            at end move "Y" to CT-stage-eof
+                            not at end write COW-FINAL-REC
+                        end-read
+                    end-perform
+                    close COW-FINAL-FILE
+                end-if
+                close COW-STAGE-FILE
+            else
+                set COW-status-output-failed to true
+            end-if.
+
+        2100-RENDER-ONE-TEMPLATE.
+            move "N" to CT-template-eof
+            move "N" to CT-in-block
+            move 0 to CT-block-count
+            move spaces to CT-template-path
+            string "templates/" delimited by size
+                   function trim(COW-templates(CT-t)) delimited by size
+              into CT-template-path
+            open input COW-TEMPLATE-FILE
+            if CT-template-status not = "00"
+                set COW-status-template-missing to true
+            else
+                perform until CT-template-eof = "Y"
+                    read COW-TEMPLATE-FILE into CT-line
+                        at end move "Y" to CT-template-eof
+                        not at end perform 2200-HANDLE-LINE
+                    end-read
+                end-perform
+                close COW-TEMPLATE-FILE
+            end-if.
+
+        2200-HANDLE-LINE.
+            evaluate true
+                when CT-in-block = "Y"
+                 and function trim(CT-line) = "{{/repeat}}"
+                    perform 2300-EMIT-REPEAT-BLOCK
+                    move "N" to CT-in-block
+                when CT-in-block = "Y"
+                    if CT-block-count < 40
+                        add 1 to CT-block-count
+                        move CT-line to CT-block-lines(CT-block-count)
+                    else
+                        set COW-status-substitution-error to true
+                    end-if
+                when CT-line(1:10) = "{{#repeat "
+                    perform 2210-START-BLOCK
+                when other
+                    perform 3000-SUBSTITUTE-AND-WRITE
+            end-evaluate.
+
+        2210-START-BLOCK.
+            move spaces to CT-block-name
+            move 0 to CT-close-pos2
+            perform varying CT-p2 from 11 by 1
+                    until CT-p2 > 199 or CT-close-pos2 not = 0
+                if CT-line(CT-p2:2) = "}}"
+                    move CT-p2 to CT-close-pos2
+                end-if
+            end-perform
+            if CT-close-pos2 > 0
+                compute CT-len2 = CT-close-pos2 - 11
+                if CT-len2 > 0
+                    move CT-line(11:CT-len2) to CT-block-name
+                end-if
+            end-if
+            move "Y" to CT-in-block
+            move 0 to CT-block-count.
+
+        2300-EMIT-REPEAT-BLOCK.
+            move 0 to CT-rs-idx
+            perform varying CT-k from 1 by 1
+                    until CT-k > COW-rowset-count or CT-rs-idx not = 0
+                if function trim(COW-rowset-name(CT-k))
+                        = function trim(CT-block-name)
+                    move CT-k to CT-rs-idx
+                end-if
+            end-perform
+            if CT-rs-idx not = 0
+                move "Y" to CT-row-mode
+                perform varying CT-r from 1 by 1
+                        until CT-r > COW-row-count(CT-rs-idx)
+                    perform varying CT-b from 1 by 1
+                            until CT-b > CT-block-count
+                        move CT-block-lines(CT-b) to CT-line
+                        perform 3000-SUBSTITUTE-AND-WRITE
+                    end-perform
+                end-perform
+                move "N" to CT-row-mode
+            end-if.
+
+        3000-SUBSTITUTE-AND-WRITE.
+            move spaces to CT-out-line
+            move 1 to CT-out-pos
+            move 1 to CT-scan-pos
+            perform until CT-scan-pos > 200
+                perform 3100-FIND-OPEN-MARKER
+                if CT-open-pos = 0
+                    move CT-scan-pos to CT-append-src-pos
+                    compute CT-append-len = 201 - CT-scan-pos
+                    perform 3600-APPEND-FROM-LINE
+                    move 201 to CT-scan-pos
+                else
+                    if CT-open-pos > CT-scan-pos
+                        move CT-scan-pos to CT-append-src-pos
+                        compute CT-append-len =
+                                CT-open-pos - CT-scan-pos
+                        perform 3600-APPEND-FROM-LINE
+                    end-if
+                    perform 3200-FIND-CLOSE-MARKER
+                    if CT-close-pos = 0
+                        move CT-open-pos to CT-append-src-pos
+                        compute CT-append-len = 201 - CT-open-pos
+                        perform 3600-APPEND-FROM-LINE
+                        move 201 to CT-scan-pos
+                    else
+                        move spaces to CT-tag
+                        compute CT-append-len =
+                                CT-close-pos - CT-open-pos - 2
+                        if CT-append-len > 0
+                            move CT-line(CT-open-pos + 2 :
+                                    CT-append-len) to CT-tag
+                        end-if
+                        perform 3500-LOOKUP-AND-APPEND
+                        compute CT-scan-pos = CT-close-pos + 2
+                    end-if
+                end-if
+            end-perform
+            write COW-STAGE-REC from CT-out-line.
+
+        3100-FIND-OPEN-MARKER.
+            move 0 to CT-open-pos
+            perform varying CT-p from CT-scan-pos by 1
+                    until CT-p > 199 or CT-open-pos not = 0
+                if CT-line(CT-p:2) = "{{"
+                    move CT-p to CT-open-pos
+                end-if
+            end-perform.
+
+        3200-FIND-CLOSE-MARKER.
+            move 0 to CT-close-pos
+            compute CT-close-scan-start = CT-open-pos + 2
+            perform varying CT-p from CT-close-scan-start by 1
+                    until CT-p > 199 or CT-close-pos not = 0
+                if CT-line(CT-p:2) = "}}"
+                    move CT-p to CT-close-pos
+                end-if
+            end-perform.
+
+        3500-LOOKUP-AND-APPEND.
+            move spaces to CT-value
+            move "N" to CT-found
+            if CT-row-mode = "Y"
+                perform varying CT-k from 1 by 1
+                        until CT-k > COW-cell-count(CT-rs-idx, CT-r)
+                           or CT-found = "Y"
+                    move COW-cellname(CT-rs-idx, CT-r, CT-k) to CT-cmp1
+                    if function trim(CT-cmp1) = function trim(CT-tag)
+                        move COW-cellvalue(CT-rs-idx, CT-r, CT-k)
+                            to CT-value
+                        move "Y" to CT-found
+                    end-if
+                end-perform
+            end-if
+            if CT-found = "N"
+                perform varying CT-k from 1 by 1
+                        until CT-k > CT-carry-count or CT-found = "Y"
+                    if function trim(CT-carry-varname(CT-k))
+                            = function trim(CT-tag)
+                        move CT-carry-varvalue(CT-k) to CT-value
+                        move "Y" to CT-found
+                    end-if
+                end-perform
+            end-if
+            perform 3610-APPEND-VALUE.
+
+        3600-APPEND-FROM-LINE.
+            if CT-append-len > 0
+                if CT-out-pos + CT-append-len - 1 > 2000
+                    compute CT-append-len = 2000 - CT-out-pos + 1
+                end-if
+                if CT-append-len > 0
+                    move CT-line(CT-append-src-pos : CT-append-len)
+                        to CT-out-line(CT-out-pos : CT-append-len)
+                    add CT-append-len to CT-out-pos
+                end-if
+            end-if.
+
+        3610-APPEND-VALUE.
+            compute CT-append-len =
+                    function length(function trim(CT-value))
+            if CT-append-len > 0
+                if CT-out-pos + CT-append-len - 1 > 2000
+                    compute CT-append-len = 2000 - CT-out-pos + 1
+                end-if
+                if CT-append-len > 0
+                    move CT-value(1 : CT-append-len)
+                        to CT-out-line(CT-out-pos : CT-append-len)
+                    add CT-append-len to CT-out-pos
+                end-if
+            end-if.
+
+        end program cowtemplate.
