@@ -0,0 +1,111 @@
+        identification division.
+        program-id. cowsession.
+
+      * reads or writes one COWSESSION record, keyed by COW-sess-id,
+      * so a controller can recall what an earlier request for the
+      * same visitor stored.  Called as:
+      *     call 'cowsession' using <action-flag> COW-SESSION-RECORD
+      * with the action flag "R" (read into the record, on a
+      * not-found key the record just comes back with only
+      * COW-sess-id set) or "W" (write the record as given).
+      *
+      * The record parameter is copied in via COWSESS REPLACING so it
+      * doesn't collide with the FD's own copy of the same layout.
+
+        environment division.
+        input-output section.
+        file-control.
+            select COWSESSION-FILE assign to "data/cowsession.dat"
+                organization indexed
+                access mode dynamic
+                record key is COW-sess-id
+                file status is CS-sess-status.
+
+        data division.
+        file section.
+        fd  COWSESSION-FILE.
+        copy COWSESS.
+
+        working-storage section.
+
+        01  CS-sess-status            pic xx.
+
+        copy COWAUDIT.
+
+        linkage section.
+
+        01  COW-session-action        pic x.
+            88  COW-session-read                  value "R".
+            88  COW-session-write                 value "W".
+
+        copy COWSESS replacing ==COW-SESSION-RECORD==
+                            by ==COW-SESSION-PARM==.
+
+        procedure division using COW-session-action COW-SESSION-PARM.
+
+        0000-MAIN.
+            evaluate true
+                when COW-session-read
+                    perform 1000-READ-SESSION
+                when COW-session-write
+                    perform 2000-WRITE-SESSION
+            end-evaluate
+            goback.
+
+      * OPEN INPUT against a COWSESSION.dat that doesn't exist yet
+      * (a fresh checkout) fails rather than reading back an empty
+      * file, so the record is only read - and closed - when the open
+      * actually succeeded; otherwise the spaces/COW-sess-id already
+      * moved in above stand as the "no session yet" result.
+        1000-READ-SESSION.
+            move spaces to COW-SESSION-RECORD
+            move COW-sess-id of COW-SESSION-PARM
+                to COW-sess-id of COW-SESSION-RECORD
+            open input COWSESSION-FILE
+            if CS-sess-status = "00"
+                read COWSESSION-FILE
+                    invalid key
+                        move spaces to COW-SESSION-RECORD
+                        move COW-sess-id of COW-SESSION-PARM
+                            to COW-sess-id of COW-SESSION-RECORD
+                end-read
+                close COWSESSION-FILE
+            end-if
+            move COW-SESSION-RECORD to COW-SESSION-PARM.
+
+      * OPEN I-O can't create a new indexed file, so the first write
+      * on a fresh checkout falls back to OPEN OUTPUT (which creates
+      * an empty one) and a plain WRITE instead of REWRITE.  Any other
+      * failing status (lock, permission, full disk) is not "the file
+      * doesn't exist yet" - report it and give up rather than
+      * REWRITE/WRITE against a file that never actually opened.
+        2000-WRITE-SESSION.
+            move COW-SESSION-PARM to COW-SESSION-RECORD
+            move function current-date
+                to COW-sess-last-used of COW-SESSION-RECORD
+            open i-o COWSESSION-FILE
+            evaluate CS-sess-status
+                when "35"
+                    open output COWSESSION-FILE
+                    write COW-SESSION-RECORD
+                    close COWSESSION-FILE
+                when "00"
+                    rewrite COW-SESSION-RECORD
+                        invalid key write COW-SESSION-RECORD
+                    end-rewrite
+                    close COWSESSION-FILE
+                when other
+                    perform 2100-AUDIT-SESSION-WRITE-FAILURE
+            end-evaluate.
+
+        2100-AUDIT-SESSION-WRITE-FAILURE.
+            move function current-date to COW-aud-timestamp
+            move "system" to COW-aud-user
+            move COW-sess-id of COW-SESSION-PARM to COW-aud-session-id
+            move "cowsession" to COW-aud-template
+            move "session write failed, open i-o status="
+                to COW-aud-payload
+            move CS-sess-status to COW-aud-payload(39:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+        end program cowsession.
