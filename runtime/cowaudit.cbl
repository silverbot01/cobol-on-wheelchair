@@ -0,0 +1,41 @@
+        identification division.
+        program-id. cowaudit.
+
+      * appends one line to the COWAUDIT sequential log per controller
+      * invocation.  A controller calls this right before (or after)
+      * its call 'cowtemplate', passing a filled-in COW-AUDIT-RECORD
+      * (copybooks/COWAUDIT.cpy) so the log can be replayed during an
+      * incident review.
+
+        environment division.
+        input-output section.
+        file-control.
+            select COWAUDIT-FILE assign to "data/cowaudit.log"
+                organization line sequential
+                file status is CA-audit-status.
+
+        data division.
+        file section.
+        fd  COWAUDIT-FILE.
+        01  COWAUDIT-REC              pic x(219).
+
+        working-storage section.
+
+        01  CA-audit-status           pic xx.
+
+        linkage section.
+
+        copy COWAUDIT.
+
+        procedure division using COW-AUDIT-RECORD.
+
+        0000-MAIN.
+            open extend COWAUDIT-FILE
+            if CA-audit-status = "35"
+                open output COWAUDIT-FILE
+            end-if
+            write COWAUDIT-REC from COW-AUDIT-RECORD
+            close COWAUDIT-FILE
+            goback.
+
+        end program cowaudit.
