@@ -0,0 +1,76 @@
+        identification division.
+        program-id. cowrouter.
+
+      * Front controller: turns an inbound path into a controller
+      * PROGRAM-ID CALL.  Adding a page means adding a controller and
+      * a row in copybooks/COWROUTES.cpy, not changing this program.
+
+        data division.
+        working-storage section.
+
+        copy COWROUTES.
+        copy COWAUDIT.
+
+        01  CR-target-program         pic x(8).
+        01  CR-route-idx              pic 9(3)    value 0.
+        01  CR-i                      pic 9(3)    value 0.
+
+        linkage section.
+
+        01  COW-PATH                  pic x(30).
+        copy COWREQ.
+        copy COWVARS.
+
+      * COW-request arrives already populated (query-string/posted
+      * fields turned into COW-req-params) by whatever sits in front
+      * of this router; it's just relayed on to the controller.
+
+        procedure division using COW-PATH COW-REQUEST THE-VARS.
+
+        0000-MAIN.
+            initialize THE-VARS
+            perform 1000-FIND-ROUTE
+            if CR-route-idx not = 0
+                move COW-route-program(CR-route-idx)
+                    to CR-target-program
+                call CR-target-program using COW-REQUEST THE-VARS
+            else
+                perform 2000-RENDER-NOT-FOUND
+            end-if
+            goback.
+
+        1000-FIND-ROUTE.
+            move 0 to CR-route-idx
+            perform varying CR-i from 1 by 1
+                    until CR-i > COW-route-count or CR-route-idx not = 0
+                if COW-route-path(CR-i) = COW-PATH
+                    move CR-i to CR-route-idx
+                end-if
+            end-perform.
+
+        2000-RENDER-NOT-FOUND.
+            move "N" to COW-call-mode
+            move 1 to COW-vars-count
+            move "errormessage" to COW-varname(1)
+            move "page not found" to COW-varvalue(1)
+            move 1 to COW-template-count
+            move "error.cow" to COW-templates(1)
+            call 'cowtemplate' using THE-VARS
+            if not COW-status-ok
+                perform 2100-AUDIT-NOT-FOUND-FAILURE
+            end-if.
+
+      * error.cow itself couldn't be rendered for a not-found hit -
+      * nothing further to fall back to, so get it into the audit
+      * trail the same way cowerror does for its own double fault.
+        2100-AUDIT-NOT-FOUND-FAILURE.
+            move function current-date to COW-aud-timestamp
+            move "system" to COW-aud-user
+            move COW-session-id to COW-aud-session-id
+            move "error.cow" to COW-aud-template
+            move "not-found page render failed, status="
+                to COW-aud-payload
+            move COW-status to COW-aud-payload(38:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+        end program cowrouter.
