@@ -0,0 +1,165 @@
+        identification division.
+        program-id. cowbatch.
+
+      * overnight batch driver, run from jcl/COWBATCH.jcl: walks
+      * copybooks/COWROUTES.cpy for every COW-route-is-batch entry and
+      * renders it the same way the live path would, so the site can
+      * serve a pre-built copy of a data-stable page instead of paying
+      * for a controller call on every hit.  Add a page to the
+      * overnight run by marking its COWROUTES row "Y", not by
+      * changing this program.
+      *
+      * a route is rendered to a staging file first and only copied
+      * over the live output/*.html file once the controller comes
+      * back with COW-status-ok - a transient failure overnight (a
+      * missing template, a bad substitution) leaves yesterday's good
+      * page in place instead of clobbering it with a half-written or
+      * error page.
+
+        environment division.
+        input-output section.
+        file-control.
+            select BATCH-STAGE-FILE assign to dynamic CB-stage-path
+                organization line sequential
+                file status CB-stage-status.
+            select BATCH-LIVE-FILE assign to dynamic CB-live-path
+                organization line sequential
+                file status CB-live-status.
+
+        data division.
+        file section.
+        fd  BATCH-STAGE-FILE.
+        01  BATCH-STAGE-REC           pic x(2000).
+
+        fd  BATCH-LIVE-FILE.
+        01  BATCH-LIVE-REC            pic x(2000).
+
+        working-storage section.
+
+        copy COWROUTES.
+        copy COWREQ.
+        copy COWVARS.
+        copy COWAUDIT.
+
+        01  CB-target-program         pic x(8).
+        01  CB-route-idx              pic 9(3)    value 0.
+        01  CB-stage-path             pic x(80).
+        01  CB-live-path              pic x(80).
+        01  CB-page-name-eff          pic x(30).
+        01  CB-stage-status           pic xx.
+        01  CB-live-status            pic xx.
+        01  CB-stage-eof              pic x       value "N".
+
+        procedure division.
+
+        0000-MAIN.
+            perform varying CB-route-idx from 1 by 1
+                    until CB-route-idx > COW-route-count
+                if COW-route-is-batch(CB-route-idx)
+                    perform 1000-RENDER-ROUTE
+                end-if
+            end-perform
+            stop run.
+
+      * a batch render gets its own THE-VARS/COW-REQUEST, same as a
+      * fresh hit off the router would, but with COW-output-path
+      * pointed at a staging file instead of the live one.  the
+      * staging name only has to be unique to this run, so it's still
+      * keyed off the controller's PROGRAM-ID; the live name has to
+      * land on the exact path cowtemplate's own default naming would
+      * use for an on-demand render of the same page, so it's derived
+      * from COW-page-name (or COW-templates(1), same fallback
+      * cowtemplate uses) once the controller has set it, not from
+      * the PROGRAM-ID.
+        1000-RENDER-ROUTE.
+            initialize THE-VARS
+            initialize COW-REQUEST
+            move COW-route-program(CB-route-idx) to CB-target-program
+            move spaces to CB-stage-path
+            string "output/" delimited by size
+                   function trim(CB-target-program) delimited by size
+                   ".stage" delimited by size
+              into CB-stage-path
+            move CB-stage-path to COW-output-path
+            move "Y" to COW-batch-mode
+            call CB-target-program using COW-REQUEST THE-VARS
+            if COW-page-name not = spaces
+                move COW-page-name to CB-page-name-eff
+            else
+                move COW-templates(1) to CB-page-name-eff
+            end-if
+            move spaces to CB-live-path
+            string "output/" delimited by size
+                   function trim(CB-page-name-eff) delimited by size
+                   ".html" delimited by size
+              into CB-live-path
+            if COW-status-ok
+                perform 2000-PROMOTE-STAGED-OUTPUT
+            else
+                perform 3000-AUDIT-BATCH-FAILURE
+            end-if.
+
+      * copy the staged render over the live file line by line, the
+      * same way cowtemplate reads a template and writes its output.
+        2000-PROMOTE-STAGED-OUTPUT.
+            move "N" to CB-stage-eof
+            open input BATCH-STAGE-FILE
+            if CB-stage-status not = "00"
+                perform 2200-AUDIT-STAGE-OPEN-FAILURE
+            else
+                open output BATCH-LIVE-FILE
+                if CB-live-status not = "00"
+                    perform 2100-AUDIT-PROMOTE-FAILURE
+                else
+                    perform until CB-stage-eof = "Y"
+                        read BATCH-STAGE-FILE into BATCH-LIVE-REC
+                            at end move "Y" to CB-stage-eof
+                            not at end write BATCH-LIVE-REC
+                        end-read
+                    end-perform
+                    close BATCH-LIVE-FILE
+                end-if
+                close BATCH-STAGE-FILE
+            end-if.
+
+      * the staged render itself was good (status "00"), but opening
+      * the live file to promote it over failed - the good staged
+      * copy still exists under output/*.stage, but yesterday's live
+      * file is whatever it already was, so this is worth its own
+      * audit line distinct from a render failure.
+        2100-AUDIT-PROMOTE-FAILURE.
+            move function current-date to COW-aud-timestamp
+            move "cowbatch" to COW-aud-user
+            move spaces to COW-aud-session-id
+            move CB-target-program to COW-aud-template
+            move "batch promote failed, live file unchanged, status="
+                to COW-aud-payload
+            move CB-live-status to COW-aud-payload(51:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+      * the staged render itself was good, but it couldn't be read
+      * back to promote over the live file - also worth its own
+      * audit line so this failure mode doesn't go unlogged.
+        2200-AUDIT-STAGE-OPEN-FAILURE.
+            move function current-date to COW-aud-timestamp
+            move "cowbatch" to COW-aud-user
+            move spaces to COW-aud-session-id
+            move CB-target-program to COW-aud-template
+            move "batch stage reopen failed, status="
+                to COW-aud-payload
+            move CB-stage-status to COW-aud-payload(35:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+      * leave the live file alone and put the failure on the record
+      * rather than let an overnight run fail silently.
+        3000-AUDIT-BATCH-FAILURE.
+            move function current-date to COW-aud-timestamp
+            move "cowbatch" to COW-aud-user
+            move spaces to COW-aud-session-id
+            move CB-target-program to COW-aud-template
+            move "batch render failed, live file unchanged, status="
+                to COW-aud-payload
+            move COW-status to COW-aud-payload(50:2)
+            call 'cowaudit' using COW-AUDIT-RECORD.
+
+        end program cowbatch.
