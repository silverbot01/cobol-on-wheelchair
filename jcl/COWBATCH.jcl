@@ -0,0 +1,12 @@
+//COWBATCH JOB (ACCTNO),'COW OVERNIGHT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* overnight pre-render of data-stable COW pages.  runtime/cowbatch
+//* walks copybooks/COWROUTES.cpy for every route marked batch-eligible
+//* and writes it to output/*.html; add a page to this run by marking
+//* its COWROUTES row, not by changing this job.
+//*
+//RENDER   EXEC PGM=COWBATCH
+//STEPLIB  DD DSN=COW.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
